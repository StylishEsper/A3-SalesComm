@@ -16,12 +16,56 @@
            select report-file
                assign to "../../../A3-SalesComm/A3-SalesComm.out"
                organization is line sequential.
+
+           select sman-master-file
+               assign to "../../../A3-SalesComm/A3-SMAN.MAS"
+               organization is indexed
+               access mode is dynamic
+               record key is sm-sman-num
+               file status is ws-sman-status.
+
+           select except-file
+               assign to "../../../A3-SalesComm/A3-EXCEPT.OUT"
+               organization is line sequential.
+
+           select csv-file
+               assign to "../../../A3-SalesComm/A3-SalesComm.csv"
+               organization is line sequential.
+
+           select parm-file
+               assign to "../../../A3-SalesComm/A3-PARM.DAT"
+               organization is line sequential
+               file status is ws-parm-status.
+
+           select restart-file
+               assign to "../../../A3-SalesComm/A3-RESTART.DAT"
+               organization is line sequential
+               file status is ws-restart-status.
+
+           select ytd-file
+               assign to "../../../A3-SalesComm/A3-YTD.DAT"
+               organization is indexed
+               access mode is dynamic
+               record key is yt-sman-num
+               file status is ws-ytd-status.
+
+           select topn-file
+               assign to "../../../A3-SalesComm/A3-TOPN.OUT"
+               organization is line sequential.
+
+           select stmt-file
+               assign to "../../../A3-SalesComm/A3-STMT.OUT"
+               organization is line sequential.
+
+           select audit-file
+               assign to "../../../A3-SalesComm/A3-AUDIT.LOG"
+               organization is line sequential.
       *
        data division.
        file section.
        fd sales-file
            data record is sales-rec
-           record contains 32 characters.
+           record contains 38 characters.
       *
        01 sales-rec.
          05 sr-sman-num pic 999.
@@ -30,17 +74,120 @@
          05 sr-min pic 9(6).
          05 sr-max pic 9(6).
          05 sr-rate pic 99v9(4).
+         05 sr-region pic x(3).
       *
        fd report-file
            data record is report-line
-           record contains 90 characters.
+           record contains 110 characters.
+      *
+       01 report-line pic x(110).
+      *
+       fd sman-master-file
+           data record is sman-master-rec.
+      *
+       01 sman-master-rec.
+         05 sm-sman-num pic 999.
+         05 sm-name pic x(8).
+         05 sm-min pic 9(6).
+         05 sm-max pic 9(6).
+         05 sm-rate pic 99v9(4).
       *
-       01 report-line pic x(92).
+       fd except-file
+           data record is except-line
+           record contains 92 characters.
+      *
+       01 except-line pic x(92).
+      *
+       fd csv-file
+           data record is csv-line
+           record contains 80 characters.
+      *
+       01 csv-line pic x(80).
+      *
+       fd parm-file
+           data record is parm-rec
+           record contains 12 characters.
+      *
+       01 parm-rec.
+         05 pm-threshold pic 9(6).
+         05 pm-bonus-rate pic 9v9(4).
+         05 pm-stmt-switch pic x.
+      *
+       fd restart-file
+           data record is restart-rec
+           record contains 40 characters.
+      *
+       01 restart-rec.
+         05 rs-sman-num pic 999.
+         05 rs-totale pic 9(7).
+         05 rs-totalp pic 9(7).
+         05 rs-hold-num-without pic 999.
+         05 rs-hold-num-sp pic 999.
+         05 rs-hold-num-min pic 999.
+         05 rs-hold-num-equal pic 999.
+         05 rs-hold-num-with pic 999.
+         05 rs-hold-num-max pic 999.
+         05 rs-hold-num-input pic 9(5).
+      *
+       fd ytd-file
+           data record is ytd-rec.
+      *
+       01 ytd-rec.
+         05 yt-sman-num pic 999.
+         05 yt-name pic x(8).
+         05 yt-earned pic 9(8).
+         05 yt-paid pic 9(8).
+         05 yt-bonus-count pic 999.
+      *
+       fd topn-file
+           data record is topn-line
+           record contains 92 characters.
+      *
+       01 topn-line pic x(92).
+      *
+       fd stmt-file
+           data record is stmt-line
+           record contains 92 characters.
+      *
+       01 stmt-line pic x(92).
+      *
+       fd audit-file
+           data record is audit-line
+           record contains 120 characters.
+      *
+       01 audit-line pic x(120).
       *
        working-storage section.
       *
        01 ws-flags.
          05 ws-eof-flag pic x value space.
+      *
+       01 ws-master-flags.
+         05 ws-sman-status pic xx value "00".
+         05 ws-master-avail-flag pic x value "Y".
+         05 ws-except-flag pic x value "N".
+      *
+       01 ws-except-heading.
+         05 ws-except-columns pic x(92) value "NO.     NAME      REASON FOR EXCEPTION".
+      *
+       01 ws-except-detail.
+         05 we-sman-num pic 999.
+         05 filler pic x(3) value spaces.
+         05 we-name pic x(8).
+         05 filler pic x(3) value spaces.
+         05 we-reason pic x(50).
+      *
+       01 ws-csv-heading pic x(80)
+           value "SMAN,NAME,SALES,MIN,MAX,RATE,EARNED,PAID,BONUS".
+      *
+       01 ws-csv-fields.
+         05 ws-csv-sman pic zz9.
+         05 ws-csv-sales pic zzzzzz9.
+         05 ws-csv-min pic zzzzzz9.
+         05 ws-csv-max pic zzzzzz9.
+         05 ws-csv-rate pic z9.9999.
+         05 ws-csv-earned pic zzzzzzz9.
+         05 ws-csv-paid pic zzzzzzz9.
       *
        01 ws-heading1-name-line.
          05 filler pic x(66) value spaces.
@@ -51,18 +198,59 @@
          05 ws-title pic x(23) value "SALES COMMISSION REPORT".
       *
        01 ws-heading3-headings.
-         05 ws-columns pic x(92) value "NO.     NAME      SALES     MIN      MAX    RATE     EARNED        PAID     BONUS/NO BONUS".
+         05 ws-columns pic x(110) value "NO.     NAME      SALES     MIN      MAX    RATE     EARNED        PAID     BONUS/NO BONUS    YTD EARNED".
       *
        01 ws-heading4-underlines.
-         05 ws-underlines pic x(92) value "---   --------   -------  -------  -------  ------  ----------  ----------  ----------------".
+         05 ws-underlines pic x(110) value "---   --------   -------  -------  -------  ------  ----------  ----------  ----------------  -----------".
       *
        77 ws-true-cnst pic x value "Y".
        77 ws-false-cnst pic x value "N".
       *
        77 ws-hundred-cnst pic 999 value 100.
-       77 ws-threehundothou-cnst pic 9(6) value 300000.
-       77 ws-bonusrate-cnst pic 9v9(4) value 0.1525.
+       77 ws-default-threshold-cnst pic 9(6) value 300000.
+       77 ws-default-bonusrate-cnst pic 9v9(4) value 0.1525.
        77 ws-one-cnst pic 9 value 1.
+       77 ws-parm-status pic xx value "00".
+      *
+       01 ws-plan-parms.
+         05 ws-threshold pic 9(6).
+         05 ws-bonus-rate pic 9v9(4).
+         05 ws-stmt-switch pic x value "N".
+      *
+       01 ws-region-ctl.
+         05 ws-prior-region pic x(3) value spaces.
+         05 ws-region-earned pic 9(7) value 0.
+         05 ws-region-paid pic 9(7) value 0.
+      *
+       01 ws-hold-num-region pic 999 value 0.
+      *
+       01 ws-region-disp.
+         05 filler pic x(34) value spaces.
+         05 filler pic x(7) value "REGION ".
+         05 ws-region-disp-code pic x(3).
+         05 filler pic x(4) value spaces.
+         05 filler pic x(6) value "Totals".
+         05 filler pic x(2) value spaces.
+         05 filler pic x value "$".
+         05 ws-region-disp-earned pic z,zzz,zz9.
+         05 filler pic x(2) value spaces.
+         05 filler pic x value "$".
+         05 ws-region-disp-paid pic z,zzz,zz9.
+      *
+       01 ws-num-regions.
+         05 filler pic x(38) value "NUMBER OF REGIONS                     ".
+         05 ws-num-rgn pic zz9.
+      *
+       77 ws-restart-status pic xx value "00".
+       77 ws-ckpt-interval-cnst pic 999 value 25.
+      *
+       01 ws-ckpt-ctl.
+         05 ws-ckpt-count pic 999 value 0.
+         05 ws-resume-flag pic x value "N".
+         05 ws-resume-sman pic 999 value 0.
+         05 ws-restart-open-flag pic x value "N".
+      *
+       01 ws-resume-skip-ctr pic 9(5) value 0.
       *
        77 ws-yesbonus-cnst pic x(12) value "BONUS EARNED".
        77 ws-nobonus-cnst pic x(17) value "BONUS NOT EARNED".
@@ -70,8 +258,122 @@
        01 ws-calc-help.
          05 ws-hold-earned pic 9(6).
          05 ws-hold-bonus pic 9(6).
+         05 ws-hold-paid pic 9(7).
+         05 ws-final-earned pic 9(7).
          05 ws-totale-calc pic 9(7).
          05 ws-totalp-calc pic 9(7).
+      *
+       77 ws-ytd-status pic xx value "00".
+      *
+       77 ws-topn-max-cnst pic 9(4) value 500.
+       77 ws-topn-print-cnst pic 99 value 5.
+      *
+       01 ws-topn-count pic 9(4) value 0.
+       01 ws-topn-pass pic 9(4) value 0.
+       01 ws-topn-idx pic 9(4) value 0.
+       01 ws-topn-print-idx pic 99 value 0.
+       01 ws-topn-cap-flag pic x value "N".
+      *
+       01 ws-topn-table.
+         05 ws-topn-entry occurs 500 times.
+           10 tp-sman-num pic 999.
+           10 tp-name pic x(8).
+           10 tp-earned pic 9(7).
+      *
+       01 ws-topn-swap.
+         05 tp-swap-sman-num pic 999.
+         05 tp-swap-name pic x(8).
+         05 tp-swap-earned pic 9(7).
+      *
+       01 ws-topn-heading1.
+         05 filler pic x(33) value spaces.
+         05 filler pic x(36) value "TOP PERFORMERS BY COMMISSION EARNED".
+      *
+       01 ws-topn-heading2.
+         05 filler pic x(92) value "RANK   NO.     NAME            EARNED".
+      *
+       01 ws-topn-detail.
+         05 ws-topn-rank pic z9.
+         05 filler pic x(3) value spaces.
+         05 ws-topn-sman-num pic 999.
+         05 filler pic x(5) value spaces.
+         05 ws-topn-name pic x(8).
+         05 filler pic x(5) value spaces.
+         05 ws-topn-earned pic z,zzz,zz9.
+      *
+       01 ws-stmt-heading1.
+         05 filler pic x(30) value spaces.
+         05 filler pic x(30) value "COMMISSION STATEMENT".
+      *
+       01 ws-stmt-heading2.
+         05 filler pic x(16) value "SALESPERSON NO.".
+         05 filler pic x(1) value spaces.
+         05 ws-stmt-sman-num pic 999.
+         05 filler pic x(5) value spaces.
+         05 filler pic x(5) value "NAME.".
+         05 filler pic x(1) value spaces.
+         05 ws-stmt-name pic x(8).
+      *
+       01 ws-stmt-sales-line.
+         05 filler pic x(16) value "SALES..........".
+         05 ws-stmt-sales pic zzz,zz9.
+      *
+       01 ws-stmt-min-line.
+         05 filler pic x(16) value "MINIMUM.........".
+         05 ws-stmt-min pic zzz,999.
+      *
+       01 ws-stmt-max-line.
+         05 filler pic x(16) value "MAXIMUM.........".
+         05 ws-stmt-max pic zzz,999.
+      *
+       01 ws-stmt-rate-line.
+         05 filler pic x(16) value "RATE............".
+         05 ws-stmt-rate pic z9.99.
+         05 filler pic x(1) value "%".
+      *
+       01 ws-stmt-earned-line.
+         05 filler pic x(16) value "EARNED..........".
+         05 filler pic x(1) value "$".
+         05 ws-stmt-earned pic z,zzz,zz9.
+      *
+       01 ws-stmt-paid-line.
+         05 filler pic x(16) value "PAID............".
+         05 filler pic x(1) value "$".
+         05 ws-stmt-paid pic *,***,***.
+      *
+       01 ws-stmt-bonus-line.
+         05 filler pic x(16) value "BONUS STATUS....".
+         05 ws-stmt-bonus pic x(16).
+      *
+       01 ws-hold-num-input pic 9(5) value 0.
+      *
+       01 ws-run-date pic 9(8).
+       01 ws-run-time pic 9(8).
+      *
+       01 ws-audit-rec.
+         05 filler pic x(9) value "RUN DATE-".
+         05 ws-audit-date pic 9(8).
+         05 filler pic x(2) value spaces.
+         05 filler pic x(9) value "RUN TIME-".
+         05 ws-audit-time pic 9(8).
+         05 filler pic x(2) value spaces.
+         05 filler pic x(7) value "INPUT-".
+         05 ws-audit-input pic zzzz9.
+         05 filler pic x(2) value spaces.
+         05 filler pic x(6) value "WITH-".
+         05 ws-audit-with pic zz9.
+         05 filler pic x(2) value spaces.
+         05 filler pic x(9) value "WITHOUT-".
+         05 ws-audit-without pic zz9.
+         05 filler pic x(2) value spaces.
+         05 filler pic x(7) value "EQUAL-".
+         05 ws-audit-equal pic zz9.
+         05 filler pic x(2) value spaces.
+         05 filler pic x(2) value "$".
+         05 ws-audit-earned pic z,zzz,zz9.
+         05 filler pic x(2) value spaces.
+         05 filler pic x(2) value "$".
+         05 ws-audit-paid pic z,zzz,zz9.
       *
        01 ws-total-disp.
          05 filler pic x(44) value spaces.
@@ -87,6 +389,7 @@
          05 ws-line-count pic 999 value 0.
          05 ws-page-count pic 999 value 0.
          05 ws-lines-per-page-cnst pic 999 value 9.
+         05 ws-stmt-count pic 9(5) value 0.
       *
        01 ws-more-max.
          05 filler pic x(38) value "NUMBER WITH BONUS MORE THAN MAX       ".
@@ -155,6 +458,8 @@
          05 ws-paid pic *,***,***.
          05 filler pic x(2) value spaces.
          05 ws-bonus pic x(16).
+         05 filler pic x(2) value spaces.
+         05 ws-ytd-earned pic zz,zzz,zz9.
       *
        procedure division.
        000-main.
@@ -162,15 +467,69 @@
            move ws-false-cnst to ws-eof-flag.
 
            open input sales-file.
-           open output report-file.
+           open input sman-master-file.
+
+           if ws-sman-status not = "00"
+             then
+               move ws-false-cnst to ws-master-avail-flag
+               display "SALESMAN MASTER FILE NOT AVAILABLE - STATUS " ws-sman-status
+           end-if.
+
+           open i-o ytd-file.
+
+           if ws-ytd-status = "35"
+             then
+               open output ytd-file
+               close ytd-file
+               open i-o ytd-file
+           end-if.
+
+           perform 050-read-parms.
+           perform 060-read-restart.
+
+           if ws-resume-flag = ws-true-cnst
+             then
+               open extend report-file
+               open extend except-file
+               open extend csv-file
+           else
+               open output report-file
+               open output except-file
+               open output csv-file
+               write except-line from ws-except-heading
+               write csv-line from ws-csv-heading
+           end-if.
+
+           if ws-stmt-switch = ws-true-cnst
+             then
+               if ws-resume-flag = ws-true-cnst
+                 then
+                   open extend stmt-file
+               else
+                   open output stmt-file
+               end-if
+           end-if.
 
            read sales-file
                at end
                    move ws-true-cnst to ws-eof-flag.
 
+           if ws-resume-flag = ws-true-cnst
+             then
+               perform 070-skip-to-resume
+           end-if.
+
            perform 100-process-pages
              until ws-eof-flag = ws-true-cnst.
 
+           if ws-prior-region not = spaces
+             then
+               perform 275-print-region-subtotal
+           end-if.
+
+           perform 820-sort-topn.
+           perform 840-print-topn.
+
            move ws-totale-calc to ws-total-earned.
            move ws-totalp-calc to ws-total-paid.
 
@@ -179,14 +538,21 @@
 
            perform 800-print-totals.
 
-           divide ws-hold-num-equal by ws-hold-num-sp giving ws-hold-per.
-           multiply ws-hold-per by ws-hundred-cnst giving ws-per-equal rounded.
+           if ws-hold-num-sp not = 0
+             then
+               divide ws-hold-num-equal by ws-hold-num-sp giving ws-hold-per
+               multiply ws-hold-per by ws-hundred-cnst giving ws-per-equal rounded
 
-           divide ws-hold-num-with by ws-hold-num-sp giving ws-hold-per.
-           multiply ws-hold-per by ws-hundred-cnst giving ws-per-bonus rounded.
+               divide ws-hold-num-with by ws-hold-num-sp giving ws-hold-per
+               multiply ws-hold-per by ws-hundred-cnst giving ws-per-bonus rounded
 
-           divide ws-hold-num-without by ws-hold-num-sp giving ws-hold-per.
-           multiply ws-hold-per by ws-hundred-cnst giving ws-per-nobonus rounded.
+               divide ws-hold-num-without by ws-hold-num-sp giving ws-hold-per
+               multiply ws-hold-per by ws-hundred-cnst giving ws-per-nobonus rounded
+           else
+               move 0 to ws-per-equal
+               move 0 to ws-per-bonus
+               move 0 to ws-per-nobonus
+           end-if.
 
            display "".
            display ws-more-max.
@@ -197,6 +563,7 @@
            display ws-with-bonus.
            display ws-without-bonus.
            display ws-num-salespeople.
+           display ws-num-regions.
            display "".
            display "".
            display "".
@@ -213,11 +580,253 @@
            perform 600-bonus-under-minimum.
            perform 700-bonus-over-maximum.
 
-           close sales-file, report-file.
+           perform 900-write-audit-log.
+
+           perform 285-clear-restart-file.
+
+           close sales-file, report-file, sman-master-file, except-file,
+               csv-file, ytd-file.
+
+           if ws-stmt-switch = ws-true-cnst
+             then
+               close stmt-file
+           end-if.
 
            accept return-code.
 
            goback.
+      *
+       050-read-parms.
+      *
+           move ws-default-threshold-cnst to ws-threshold.
+           move ws-default-bonusrate-cnst to ws-bonus-rate.
+
+           open input parm-file.
+
+           if ws-parm-status = "00"
+             then
+               read parm-file
+                   at end
+                       continue
+                   not at end
+                       move pm-threshold to ws-threshold
+                       move pm-bonus-rate to ws-bonus-rate
+                       move pm-stmt-switch to ws-stmt-switch
+               end-read
+               close parm-file
+           end-if.
+      *
+       060-read-restart.
+      *
+           open input restart-file.
+
+           if ws-restart-status = "00"
+             then
+               perform 065-read-restart-rec
+                 until ws-restart-status not = "00"
+               close restart-file
+               if ws-resume-sman not = 0
+                 then
+                   move ws-true-cnst to ws-resume-flag
+                   move rs-totale to ws-totale-calc
+                   move rs-totalp to ws-totalp-calc
+                   move rs-hold-num-without to ws-hold-num-without
+                   move rs-hold-num-sp to ws-hold-num-sp
+                   move rs-hold-num-min to ws-hold-num-min
+                   move rs-hold-num-equal to ws-hold-num-equal
+                   move rs-hold-num-with to ws-hold-num-with
+                   move rs-hold-num-max to ws-hold-num-max
+                   move rs-hold-num-input to ws-hold-num-input
+               end-if
+           end-if.
+      *
+       065-read-restart-rec.
+      *
+           read restart-file
+               at end
+                   move "10" to ws-restart-status
+               not at end
+                   move rs-sman-num to ws-resume-sman
+           end-read.
+      *
+       070-skip-to-resume.
+      *
+      * the checkpoint was written after ws-hold-num-input records had
+      * been read from sales-file; skip that many records (by position,
+      * not by sr-sman-num, since nothing guarantees sman numbers are
+      * unique within the file) so the buffer lands back on the next
+      * unprocessed record.
+      *
+           perform 075-skip-read
+             varying ws-resume-skip-ctr from 1 by 1
+             until ws-eof-flag = ws-true-cnst
+             or ws-resume-skip-ctr > ws-hold-num-input.
+      *
+       075-skip-read.
+      *
+           read sales-file
+               at end
+                   move ws-true-cnst to ws-eof-flag.
+      *
+       280-write-checkpoint.
+      *
+           if ws-restart-open-flag = ws-false-cnst
+             then
+               open output restart-file
+               move ws-true-cnst to ws-restart-open-flag
+           end-if.
+
+           move sr-sman-num to rs-sman-num.
+           move ws-totale-calc to rs-totale.
+           move ws-totalp-calc to rs-totalp.
+           move ws-hold-num-without to rs-hold-num-without.
+           move ws-hold-num-sp to rs-hold-num-sp.
+           move ws-hold-num-min to rs-hold-num-min.
+           move ws-hold-num-equal to rs-hold-num-equal.
+           move ws-hold-num-with to rs-hold-num-with.
+           move ws-hold-num-max to rs-hold-num-max.
+           move ws-hold-num-input to rs-hold-num-input.
+
+           write restart-rec.
+
+           move 0 to ws-ckpt-count.
+      *
+       285-clear-restart-file.
+      *
+           if ws-restart-open-flag = ws-true-cnst
+             then
+               close restart-file
+           end-if.
+
+           open output restart-file.
+           close restart-file.
+
+           move ws-false-cnst to ws-restart-open-flag.
+      *
+       290-update-ytd.
+      *
+           move sr-sman-num to yt-sman-num.
+
+           read ytd-file
+               invalid key
+                   move sr-name to yt-name
+                   move 0 to yt-earned
+                   move 0 to yt-paid
+                   move 0 to yt-bonus-count
+           end-read.
+
+           add ws-final-earned to yt-earned.
+           add ws-hold-paid to yt-paid.
+
+           if ws-bonus = ws-yesbonus-cnst
+             then
+               add ws-one-cnst to yt-bonus-count
+           end-if.
+
+           move yt-earned to ws-ytd-earned.
+
+           if ws-ytd-status = "23"
+             then
+               write ytd-rec
+           else
+               rewrite ytd-rec
+           end-if.
+      *
+       295-capture-topn.
+      *
+           if ws-topn-count < ws-topn-max-cnst
+             then
+               add ws-one-cnst to ws-topn-count
+               move sr-sman-num to tp-sman-num (ws-topn-count)
+               move sr-name to tp-name (ws-topn-count)
+               move ws-final-earned to tp-earned (ws-topn-count)
+           else
+               if ws-topn-cap-flag = ws-false-cnst
+                 then
+                   move ws-true-cnst to ws-topn-cap-flag
+                   display "TOP PERFORMERS TABLE FULL - ADDITIONAL SALESPEOPLE EXCLUDED FROM RANKING"
+               end-if
+           end-if.
+      *
+       298-print-statement.
+      *
+           move ws-sman-num to ws-stmt-sman-num.
+           move ws-name to ws-stmt-name.
+           move ws-sales to ws-stmt-sales.
+           move ws-min to ws-stmt-min.
+           move ws-max to ws-stmt-max.
+           move ws-rate to ws-stmt-rate.
+           move ws-earned to ws-stmt-earned.
+           move ws-paid to ws-stmt-paid.
+           move ws-bonus to ws-stmt-bonus.
+
+           add ws-one-cnst to ws-stmt-count.
+
+           if ws-stmt-count = ws-one-cnst
+             and ws-resume-flag = ws-false-cnst
+             then
+               write stmt-line from ws-stmt-heading1
+           else
+               write stmt-line from ws-stmt-heading1 after advancing page
+           end-if.
+
+           write stmt-line from "" after advancing 1 line.
+           write stmt-line from ws-stmt-heading2 after advancing 1 line.
+           write stmt-line from "" after advancing 1 line.
+           write stmt-line from ws-stmt-sales-line after advancing 1 line.
+           write stmt-line from ws-stmt-min-line after advancing 1 line.
+           write stmt-line from ws-stmt-max-line after advancing 1 line.
+           write stmt-line from ws-stmt-rate-line after advancing 1 line.
+           write stmt-line from ws-stmt-earned-line after advancing 1 line.
+           write stmt-line from ws-stmt-paid-line after advancing 1 line.
+           write stmt-line from ws-stmt-bonus-line after advancing 1 line.
+      *
+       820-sort-topn.
+      *
+           perform 825-bubble-pass
+             varying ws-topn-pass from 1 by 1
+             until ws-topn-pass >= ws-topn-count.
+      *
+       825-bubble-pass.
+      *
+           perform 830-compare-swap
+             varying ws-topn-idx from 1 by 1
+             until ws-topn-idx >= ws-topn-count.
+      *
+       830-compare-swap.
+      *
+           if tp-earned (ws-topn-idx) < tp-earned (ws-topn-idx + 1)
+             then
+               move ws-topn-entry (ws-topn-idx) to ws-topn-swap
+               move ws-topn-entry (ws-topn-idx + 1)
+                   to ws-topn-entry (ws-topn-idx)
+               move tp-swap-sman-num to tp-sman-num (ws-topn-idx + 1)
+               move tp-swap-name to tp-name (ws-topn-idx + 1)
+               move tp-swap-earned to tp-earned (ws-topn-idx + 1)
+           end-if.
+      *
+       840-print-topn.
+      *
+           open output topn-file.
+
+           write topn-line from ws-topn-heading1.
+           write topn-line from ws-topn-heading2 after advancing 1 line.
+
+           perform 845-print-topn-line
+             varying ws-topn-print-idx from 1 by 1
+             until ws-topn-print-idx > ws-topn-print-cnst
+             or ws-topn-print-idx > ws-topn-count.
+
+           close topn-file.
+      *
+       845-print-topn-line.
+      *
+           move ws-topn-print-idx to ws-topn-rank.
+           move tp-sman-num (ws-topn-print-idx) to ws-topn-sman-num.
+           move tp-name (ws-topn-print-idx) to ws-topn-name.
+           move tp-earned (ws-topn-print-idx) to ws-topn-earned.
+
+           write topn-line from ws-topn-detail.
       *
        100-process-pages.
       *
@@ -234,6 +843,7 @@
            add ws-one-cnst to ws-page-count.
 
            if ws-page-count = ws-one-cnst
+             and ws-resume-flag = ws-false-cnst
                display ws-heading1-name-line
                write report-line from ws-heading1-name-line
            else
@@ -257,6 +867,8 @@
       *
        300-process-lines.
       *
+           add ws-one-cnst to ws-hold-num-input.
+
            move sr-sman-num to ws-sman-num.
            move sr-name to ws-name.
            move sr-sales to ws-sales.
@@ -264,61 +876,201 @@
            move sr-max to ws-max.
            move sr-rate to ws-rate.
 
+           move ws-false-cnst to ws-except-flag.
+
+           perform 252-edit-input-rec.
+
+           if ws-except-flag = ws-false-cnst
+             then
+               perform 255-validate-master-rec
+           end-if.
+
+           if ws-except-flag = ws-true-cnst
+             then
+               perform 260-write-exception-rec
+           else
+               perform 265-process-valid-rec
+           end-if.
+
+           read sales-file
+               at end
+                   move ws-true-cnst to ws-eof-flag.
+      *
+       252-edit-input-rec.
+      *
+           if sr-sales is not numeric
+             then
+               move ws-true-cnst to ws-except-flag
+               move sr-sman-num to we-sman-num
+               move sr-name to we-name
+               move "SALES AMOUNT IS NOT NUMERIC" to we-reason
+           end-if.
+
+           if ws-except-flag = ws-false-cnst
+             and sr-max < sr-min
+             then
+               move ws-true-cnst to ws-except-flag
+               move sr-sman-num to we-sman-num
+               move sr-name to we-name
+               move "MAXIMUM IS LESS THAN MINIMUM" to we-reason
+           end-if.
+
+           if ws-except-flag = ws-false-cnst
+             and sr-rate = 0
+             then
+               move ws-true-cnst to ws-except-flag
+               move sr-sman-num to we-sman-num
+               move sr-name to we-name
+               move "COMMISSION RATE IS ZERO" to we-reason
+           end-if.
+      *
+       255-validate-master-rec.
+      *
+           if ws-master-avail-flag = ws-false-cnst
+             then
+               move ws-true-cnst to ws-except-flag
+               move sr-sman-num to we-sman-num
+               move sr-name to we-name
+               move "SALESMAN MASTER FILE NOT AVAILABLE" to we-reason
+           else
+               move sr-sman-num to sm-sman-num
+
+               read sman-master-file
+                   invalid key
+                       move ws-true-cnst to ws-except-flag
+                       move sr-sman-num to we-sman-num
+                       move sr-name to we-name
+                       move "SALESMAN NOT ON MASTER FILE" to we-reason
+               end-read
+
+               if ws-except-flag = ws-false-cnst
+                 then
+                   if sr-name not = sm-name
+                     or sr-min not = sm-min
+                     or sr-max not = sm-max
+                     or sr-rate not = sm-rate
+                     then
+                       move ws-true-cnst to ws-except-flag
+                       move sr-sman-num to we-sman-num
+                       move sr-name to we-name
+                       move "SALES RECORD DOES NOT MATCH MASTER FILE" to we-reason
+                   end-if
+               end-if
+           end-if.
+      *
+       260-write-exception-rec.
+      *
+           display ws-except-detail.
+
+           write except-line from ws-except-detail.
+      *
+       270-region-break.
+      *
+           if sr-region not = ws-prior-region
+             then
+               if ws-prior-region not = spaces
+                 then
+                   perform 275-print-region-subtotal
+               end-if
+               add ws-one-cnst to ws-hold-num-region
+               move ws-hold-num-region to ws-num-rgn
+           end-if.
+      *
+       275-print-region-subtotal.
+      *
+           move ws-prior-region to ws-region-disp-code.
+           move ws-region-earned to ws-region-disp-earned.
+           move ws-region-paid to ws-region-disp-paid.
+
+           display ws-region-disp.
+           write report-line from ws-region-disp.
+
+           add ws-one-cnst to ws-line-count.
+
+           move 0 to ws-region-earned.
+           move 0 to ws-region-paid.
+      *
+       265-process-valid-rec.
+      *
+           perform 270-region-break.
+
            add ws-one-cnst to ws-hold-num-sp.
            move ws-hold-num-sp to ws-num-sp.
 
-           if sr-sales <= ws-threehundothou-cnst
+           if sr-sales <= ws-threshold
              then
                add ws-one-cnst to ws-hold-num-without
                move ws-hold-num-without to ws-num-without
                divide sr-rate by ws-hundred-cnst giving sr-rate
                multiply sr-sales by sr-rate giving ws-hold-earned rounded
+               move ws-hold-earned to ws-final-earned
                move ws-hold-earned to ws-earned
                move ws-nobonus-cnst to ws-bonus
                move ws-earned to ws-paid
                add ws-one-cnst to ws-hold-num-equal
                move ws-hold-num-equal to ws-num-equal
                add ws-hold-earned to ws-totale-calc
+               add ws-hold-earned to ws-region-earned
                if ws-hold-earned < sr-min
                  then
                    move ws-min to ws-paid
+                   move sr-min to ws-hold-paid
                    subtract ws-one-cnst from ws-hold-num-equal
                move ws-hold-num-equal to ws-num-equal
                    add sr-min to ws-totalp-calc
+                   add sr-min to ws-region-paid
                    add ws-one-cnst to ws-hold-num-min
                    move ws-hold-num-min to ws-num-min
                else
+                   move ws-hold-earned to ws-hold-paid
                    add ws-hold-earned to ws-totalp-calc
+                   add ws-hold-earned to ws-region-paid
                end-if
            end-if
 
-           if sr-sales > ws-threehundothou-cnst
+           if sr-sales > ws-threshold
              then
                add ws-one-cnst to ws-hold-num-with
                move ws-hold-num-with to ws-num-with
                divide sr-rate by ws-hundred-cnst giving sr-rate
                multiply sr-sales by sr-rate giving ws-hold-earned
-               subtract ws-threehundothou-cnst from sr-sales giving sr-sales
-               multiply sr-sales by ws-bonusrate-cnst giving ws-hold-bonus
-               add ws-hold-earned to ws-hold-bonus giving ws-earned rounded
+               subtract ws-threshold from sr-sales giving sr-sales
+               multiply sr-sales by ws-bonus-rate giving ws-hold-bonus
+               add ws-hold-earned to ws-hold-bonus giving ws-final-earned rounded
+               move ws-final-earned to ws-earned
                move ws-yesbonus-cnst to ws-bonus
                move ws-earned to ws-paid
                add ws-one-cnst to ws-hold-num-equal
                move ws-hold-num-equal to ws-num-equal
                add ws-hold-earned to ws-totale-calc
+               add ws-final-earned to ws-region-earned
                if ws-hold-earned > sr-min
                  then
                    move ws-max to ws-paid
+                   move sr-max to ws-hold-paid
                    subtract ws-one-cnst from ws-hold-num-equal
                    move ws-hold-num-equal to ws-num-equal
                    add sr-max to ws-totalp-calc
+                   add sr-max to ws-region-paid
                    add ws-one-cnst to ws-hold-num-max
                    move ws-hold-num-max to ws-num-max
                else
+                   move ws-final-earned to ws-hold-paid
                    add ws-hold-earned to ws-totalp-calc
+                   add ws-hold-paid to ws-region-paid
                end-if
            end-if
 
+           move sr-region to ws-prior-region.
+
+           perform 290-update-ytd.
+           perform 295-capture-topn.
+
+           if ws-stmt-switch = ws-true-cnst
+             then
+               perform 298-print-statement
+           end-if.
+
            display ws-detail-line.
            display "".
 
@@ -327,10 +1079,47 @@
 
            add ws-one-cnst to ws-line-count.
 
-           read sales-file
-               at end
-                   move ws-true-cnst to ws-eof-flag.
+           perform 268-write-csv-rec.
+
+           add ws-one-cnst to ws-ckpt-count.
+
+           if ws-ckpt-count >= ws-ckpt-interval-cnst
+             then
+               perform 280-write-checkpoint
+           end-if.
+      *
+       268-write-csv-rec.
+      *
+           move ws-sman-num to ws-csv-sman.
+           move ws-sales to ws-csv-sales.
+           move ws-min to ws-csv-min.
+           move ws-max to ws-csv-max.
+           move ws-rate to ws-csv-rate.
+           move ws-earned to ws-csv-earned.
+           move ws-paid to ws-csv-paid.
+
+           string
+               ws-csv-sman delimited by size
+               "," delimited by size
+               ws-name delimited by size
+               "," delimited by size
+               ws-csv-sales delimited by size
+               "," delimited by size
+               ws-csv-min delimited by size
+               "," delimited by size
+               ws-csv-max delimited by size
+               "," delimited by size
+               ws-csv-rate delimited by size
+               "," delimited by size
+               ws-csv-earned delimited by size
+               "," delimited by size
+               ws-csv-paid delimited by size
+               "," delimited by size
+               ws-bonus delimited by size
+               into csv-line
+           end-string.
 
+           write csv-line.
       *
        400-bonus-greater-than.
       *
@@ -349,6 +1138,7 @@
            write report-line from ws-with-bonus.
            write report-line from ws-without-bonus.
            write report-line from ws-num-salespeople.
+           write report-line from ws-num-regions.
            write report-line from "".
            write report-line from "".
            write report-line from "".
@@ -365,5 +1155,23 @@
       *
            write report-line from "".
            write report-line from ws-total-disp.
+      *
+       900-write-audit-log.
+      *
+           accept ws-run-date from date yyyymmdd.
+           accept ws-run-time from time.
+
+           move ws-run-date to ws-audit-date.
+           move ws-run-time to ws-audit-time.
+           move ws-hold-num-input to ws-audit-input.
+           move ws-hold-num-with to ws-audit-with.
+           move ws-hold-num-without to ws-audit-without.
+           move ws-hold-num-equal to ws-audit-equal.
+           move ws-totale-calc to ws-audit-earned.
+           move ws-totalp-calc to ws-audit-paid.
+
+           open extend audit-file.
+           write audit-line from ws-audit-rec.
+           close audit-file.
       *
        end program A3-SalesComm.
\ No newline at end of file
